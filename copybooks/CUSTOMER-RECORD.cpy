@@ -0,0 +1,14 @@
+      *===============================================================*
+      * COPYBOOK:   CUSTOMER-RECORD
+      * Shared customer master layout for CUSTOMER-FILE (BILL-CALC).
+      *===============================================================*
+       01  CUST-REC.
+           05  CR-CUST-ID            PIC X(10).
+           05  CR-CUST-NAME          PIC X(30).
+           05  CR-CUST-STATUS        PIC X.
+           05  CR-CUST-USAGE-AMT     PIC 9(7)V99.
+           05  CR-CUST-DAYS-OVERDUE  PIC 9(4).
+           05  CR-CUST-LATE-FEE-PCT  PIC 9V9(4).
+           05  CR-CUST-PLAN-CODE     PIC X(5).
+           05  CR-CUST-DISPUTE-FLAG  PIC X.
+           05  CR-CUST-ADDRESS       PIC X(40).
