@@ -0,0 +1,8 @@
+      *===============================================================*
+      * COPYBOOK:   DISCOUNT-RECORD
+      * Shared discount-rate layout for DISCOUNT-TABLE (MSYBILL),
+      * keyed by customer type code.
+      *===============================================================*
+       01  DISCOUNT-REC.
+           05  DC-CUST-TYP           PIC X(3).
+           05  DC-DISCOUNT-PCT       PIC 9V9(4).
