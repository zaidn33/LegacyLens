@@ -0,0 +1,30 @@
+      *===============================================================*
+      * COPYBOOK:   MSGMACRO
+      * Shared error/status-code message table. Every program that
+      * raises one of these codes copies this table in and looks the
+      * text up by code, instead of hand-rolling its own message
+      * strings, so a code means the same thing everywhere in the shop.
+      * Each entry also carries a severity: 'F' (fatal - the record
+      * this code was raised for does not get billed) or 'W' (warning
+      * - logged, but processing continues for that record).
+      *
+      * To add a code: append a FILLER entry below (padded
+      * automatically with spaces) and bump WS-MSG-TABLE-COUNT.
+      *===============================================================*
+       01  WS-MSG-TABLE-COUNT        PIC 9(3) VALUE 5.
+
+       01  WS-MSG-TABLE-VALUES.
+           05  FILLER PIC X(55) VALUE '1001FEMPTY CUSTOMER ID'.
+           05  FILLER PIC X(55) VALUE '1002FACCOUNT NOT ACTIVE'.
+           05  FILLER PIC X(55) VALUE
+                   '1003FPLAN CODE NOT FOUND IN RATE FILE'.
+           05  FILLER PIC X(55) VALUE '1004FDUPLICATE CUSTOMER ID'.
+           05  FILLER PIC X(55) VALUE '3001FNEGATIVE AMOUNT REJECTED'.
+
+       01  WS-MSG-TABLE REDEFINES WS-MSG-TABLE-VALUES.
+           05  WS-MSG-ENTRY OCCURS 5 TIMES INDEXED BY WS-MSG-IDX.
+               10  WS-MSG-CODE       PIC 9(4).
+               10  WS-MSG-SEVERITY   PIC X.
+                   88  MSG-FATAL     VALUE 'F'.
+                   88  MSG-WARNING   VALUE 'W'.
+               10  WS-MSG-TEXT       PIC X(50).
