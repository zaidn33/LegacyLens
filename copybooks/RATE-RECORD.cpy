@@ -0,0 +1,17 @@
+      *===============================================================*
+      * COPYBOOK:   RATE-RECORD
+      * Shared tiered-rate layout for RATE-FILE (BILL-CALC), keyed by
+      * plan code plus the date the rate goes into effect. RATE-FILE
+      * carries one record per plan per rate change; the record with
+      * the latest RT-EFFECTIVE-DT not after the billing date is the
+      * one that applies (see BILL-CALC's 1100-LOAD-RATES).
+      *===============================================================*
+       01  RATE-REC.
+           05  RT-RATE-KEY.
+               10  RT-PLAN-CODE      PIC X(5).
+               10  RT-EFFECTIVE-DT   PIC 9(8).
+           05  RT-BASE-RATE          PIC 9(3)V9(4).
+           05  RT-TIER2-THRESHOLD    PIC 9(7)V99.
+           05  RT-TIER2-RATE         PIC 9(3)V9(4).
+           05  RT-TIER3-THRESHOLD    PIC 9(7)V99.
+           05  RT-TIER3-RATE         PIC 9(3)V9(4).
