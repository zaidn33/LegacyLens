@@ -1,25 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN-ROUTINE.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER-FILE ASSIGN TO "CUSTDAT.TXT"
+      *    Reads the same indexed customer master BILL-CALC maintains
+      *    (CUSTFILE) instead of its own separate CUSTDAT.TXT extract,
+      *    so the two programs can never drift out of sync.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-CUST-ID
+               FILE STATUS IS WS-CUST-FS.
+           SELECT AGING-REPORT ASSIGN TO "AGERPT"
                ORGANIZATION IS SEQUENTIAL.
-               
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       COPY "definitions.cpy".
-       
+       COPY CUSTOMER-RECORD.
+
+       FD  AGING-REPORT.
+       01  AGE-RPT-REC                PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-CUST-FS          PIC XX.
        01  WS-EOF-FLAG         PIC X VALUE 'N'.
        01  WS-TOTAL-BILLED     PIC 9(7)V99 VALUE ZERO.
-       
+
+       01  WS-STATUS-TOTALS.
+           05  WS-ACTIVE-TOTAL     PIC 9(9)V99 VALUE ZERO.
+           05  WS-SUSPENDED-TOTAL  PIC 9(9)V99 VALUE ZERO.
+           05  WS-CLOSED-TOTAL     PIC 9(9)V99 VALUE ZERO.
+           05  WS-OTHER-TOTAL      PIC 9(9)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        100-MAIN-PROCESSING.
            OPEN INPUT CUSTOMER-FILE
-           
+                OUTPUT AGING-REPORT
+
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
                READ CUSTOMER-FILE
                    AT END
@@ -28,12 +47,55 @@
                        PERFORM 200-PROCESS-RECORD
                END-READ
            END-PERFORM
-           
-           CLOSE CUSTOMER-FILE
+
+           PERFORM 300-WRITE-AGING-REPORT
+
+           CLOSE CUSTOMER-FILE AGING-REPORT
            DISPLAY "TOTAL BILLED: " WS-TOTAL-BILLED
            STOP RUN.
-           
+
        200-PROCESS-RECORD.
-           IF CUST-STATUS = "ACTIVE"
-               COMPUTE WS-TOTAL-BILLED = WS-TOTAL-BILLED + CUST-BALANCE
-           END-IF.
+      *    Status codes match the shared customer master's single
+      *    character codes ('A'/'S'/'C') now that this program reads
+      *    CUSTFILE directly instead of its own word-coded extract.
+           EVALUATE CR-CUST-STATUS
+               WHEN "A"
+                   ADD CR-CUST-USAGE-AMT TO WS-ACTIVE-TOTAL
+                   ADD CR-CUST-USAGE-AMT TO WS-TOTAL-BILLED
+               WHEN "S"
+                   ADD CR-CUST-USAGE-AMT TO WS-SUSPENDED-TOTAL
+               WHEN "C"
+                   ADD CR-CUST-USAGE-AMT TO WS-CLOSED-TOTAL
+               WHEN OTHER
+                   ADD CR-CUST-USAGE-AMT TO WS-OTHER-TOTAL
+           END-EVALUATE.
+
+       300-WRITE-AGING-REPORT.
+           MOVE SPACES TO AGE-RPT-REC
+           STRING 'CUSTOMER STATUS AGING REPORT' DELIMITED SIZE
+               INTO AGE-RPT-REC
+           WRITE AGE-RPT-REC
+
+           MOVE SPACES TO AGE-RPT-REC
+           STRING 'ACTIVE     : ' DELIMITED SIZE
+                  WS-ACTIVE-TOTAL DELIMITED SIZE
+               INTO AGE-RPT-REC
+           WRITE AGE-RPT-REC
+
+           MOVE SPACES TO AGE-RPT-REC
+           STRING 'SUSPENDED  : ' DELIMITED SIZE
+                  WS-SUSPENDED-TOTAL DELIMITED SIZE
+               INTO AGE-RPT-REC
+           WRITE AGE-RPT-REC
+
+           MOVE SPACES TO AGE-RPT-REC
+           STRING 'CLOSED     : ' DELIMITED SIZE
+                  WS-CLOSED-TOTAL DELIMITED SIZE
+               INTO AGE-RPT-REC
+           WRITE AGE-RPT-REC
+
+           MOVE SPACES TO AGE-RPT-REC
+           STRING 'OTHER      : ' DELIMITED SIZE
+                  WS-OTHER-TOTAL DELIMITED SIZE
+               INTO AGE-RPT-REC
+           WRITE AGE-RPT-REC.
