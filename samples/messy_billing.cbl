@@ -1,12 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MSYBILL.
-      * This program processes billing with lots of dead code and a missing copybook
+      * This program processes billing with lots of dead code
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'TRANSFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+           SELECT DISCOUNT-TABLE ASSIGN TO 'DISCTBL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DC-CUST-TYP
+               FILE STATUS IS WS-DISC-FS.
+           SELECT REJECT-FILE ASSIGN TO 'REJFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANS-FILE.
+       01  TRANS-REC.
+           05  TR-CUST-TYP     PIC X(3).
+           05  TR-AMT          PIC S9(5)V99.
+           05  TR-DT           PIC 9(8).
+
+       FD DISCOUNT-TABLE.
+       COPY DISCOUNT-RECORD.
+
+       FD REJECT-FILE.
+       01  REJECT-REC          PIC X(200).
+
        WORKING-STORAGE SECTION.
-       COPY MSGMACRO.  *> MISSING COPYBOOK!
+       COPY MSGMACRO.
+       01  WS-TRANS-FS     PIC XX.
+       01  WS-DISC-FS      PIC XX.
+       01  WS-REJ-FS       PIC XX.
+       01  WS-DISCOUNT-PCT PIC 9V9(4).
+
+       01  WS-TRANS-EOF-FLAG   PIC X VALUE 'N'.
+           88  TRANS-EOF       VALUE 'Y'.
+
+       01  WS-BATCH-COUNTERS.
+           05  WS-TRANS-READ       PIC 9(6) VALUE 0.
+           05  WS-TRANS-PROCESSED  PIC 9(6) VALUE 0.
+           05  WS-TRANS-REJECTED   PIC 9(6) VALUE 0.
+
        01  WS-IN-VARS.
-           05  IN-AMT          PIC 9(5)V99.
+           05  IN-AMT          PIC S9(5)V99.
            05  IN-CUST-TYP     PIC X(3).
            05  IN-DT           PIC 9(8).
        01  WS-OUT-VARS.
@@ -16,12 +57,34 @@
            05  DUMMY-YR        PIC 9(4) VALUE 1999.
            05  UNUSED-CTR      PIC 9(2) VALUE 0.
 
+       01  WS-ERR-CODE         PIC 9(4).
+       01  WS-ERR-MSG          PIC X(50).
+
        PROCEDURE DIVISION.
        000-MAIN.
-           PERFORM 100-INIT
-           PERFORM 200-CALC
+           OPEN INPUT  TRANS-FILE
+                       DISCOUNT-TABLE
+                OUTPUT REJECT-FILE
+
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL TRANS-EOF
+               ADD 1 TO WS-TRANS-READ
+               MOVE TR-CUST-TYP TO IN-CUST-TYP
+               MOVE TR-AMT      TO IN-AMT
+               MOVE TR-DT       TO IN-DT
+               PERFORM 100-INIT
+
+               READ TRANS-FILE
+                   AT END SET TRANS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+
            PERFORM 300-DEAD-BRANCH
-           PERFORM 900-WRAP
+           CLOSE TRANS-FILE DISCOUNT-TABLE REJECT-FILE
+           PERFORM 950-FINAL-SUMMARY
            STOP RUN.
 
        100-INIT.
@@ -29,28 +92,68 @@
            MOVE 'N' TO OUT-FLG.
            IF IN-AMT < 0
                MOVE 'E' TO OUT-FLG
+               PERFORM 150-WRITE-REJECT
+           ELSE
+               PERFORM 200-CALC
                PERFORM 900-WRAP
-               STOP RUN
+               ADD 1 TO WS-TRANS-PROCESSED
            END-IF.
 
-       200-CALC.
-      * Apply weird discount rules
-           IF IN-CUST-TYP = 'VIP'
-               COMPUTE OUT-TOT = IN-AMT * 0.85
-           ELSE
-               IF IN-CUST-TYP = 'EMP'
-                   COMPUTE OUT-TOT = IN-AMT * 0.50
-               ELSE
-                   COMPUTE OUT-TOT = IN-AMT
+       150-WRITE-REJECT.
+      *    Negative amounts fall out to a reject/suspense file
+      *    instead of stopping the whole batch, same idea as
+      *    BILL-CALC's error log letting bad records fall out.
+           MOVE 3001 TO WS-ERR-CODE
+           PERFORM 160-LOOKUP-ERR-MSG
+           STRING IN-CUST-TYP DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  IN-AMT DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  IN-DT DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-ERR-MSG DELIMITED SIZE
+               INTO REJECT-REC
+           WRITE REJECT-REC
+           ADD 1 TO WS-TRANS-REJECTED.
+
+       160-LOOKUP-ERR-MSG.
+      *    Message text comes from the shared MSGMACRO table so a code
+      *    means the same thing in every program in the shop, the same
+      *    way BILL-CALC's 8050-LOOKUP-ERR-MSG works.
+           MOVE SPACES TO WS-ERR-MSG
+           SET WS-MSG-IDX TO 1
+           PERFORM UNTIL WS-MSG-IDX > WS-MSG-TABLE-COUNT
+               IF WS-MSG-CODE (WS-MSG-IDX) = WS-ERR-CODE
+                   MOVE WS-MSG-TEXT (WS-MSG-IDX) TO WS-ERR-MSG
                END-IF
-           END-IF.
-           
+               SET WS-MSG-IDX UP BY 1
+           END-PERFORM.
+
+       200-CALC.
+      * Discount rate is looked up by customer type instead of
+      * hardcoded, so marketing can change it without a recompile.
+           PERFORM 250-LOOKUP-DISCOUNT
+           COMPUTE OUT-TOT = IN-AMT * WS-DISCOUNT-PCT
+
            IF OUT-TOT > 10000
                MOVE 'Y' TO OUT-FLG
            END-IF.
 
+       250-LOOKUP-DISCOUNT.
+           MOVE 1 TO WS-DISCOUNT-PCT
+           MOVE IN-CUST-TYP TO DC-CUST-TYP
+           READ DISCOUNT-TABLE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE DC-DISCOUNT-PCT TO WS-DISCOUNT-PCT
+           END-READ.
+
        300-DEAD-BRANCH.
-      * This is unreachable if IN-AMT was negative, but who cares
+      * DUMMY-YR is initialized once to 1999 and never changed, so
+      * this branch never fires regardless of any transaction's
+      * IN-AMT - dead code kept as-is, not tied to negative-amount
+      * handling.
            IF DUMMY-YR = 2000
                COMPUTE UNUSED-CTR = UNUSED-CTR + 1
            END-IF.
@@ -58,3 +161,8 @@
        900-WRAP.
            DISPLAY "BILLING DONE: " OUT-TOT.
            DISPLAY "FLAG: " OUT-FLG.
+
+       950-FINAL-SUMMARY.
+           DISPLAY 'TRANSACTIONS READ:      ' WS-TRANS-READ
+           DISPLAY 'TRANSACTIONS PROCESSED: ' WS-TRANS-PROCESSED
+           DISPLAY 'TRANSACTIONS REJECTED:  ' WS-TRANS-REJECTED.
