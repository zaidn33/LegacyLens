@@ -0,0 +1,245 @@
+      *===============================================================*
+      * PROGRAM-ID: PAYPOST
+      * AUTHOR:     LEGACY-SYSTEM
+      * DATE:       2026-08-08
+      *---------------------------------------------------------------*
+      * Payment/Remittance Posting Program.
+      * Match/merges the daily remittance file against BILLOUT (the
+      * per-customer invoices BILL-CALC produced) and applies each
+      * payment against the outstanding total-due amount. Writes a
+      * payment-history record for every invoice (paid, partial, or
+      * still open) and an open-balance extract of anything still
+      * owed, so collections has a record of who's paid versus who's
+      * only been invoiced.
+      *
+      * Both BILLOUT and REMIT-FILE must be presented in ascending
+      * customer-id sequence for the match/merge in 2000-MATCH-RECORDS
+      * to line records up correctly.
+      *===============================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-INPUT ASSIGN TO 'BILLOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BILL-FS.
+           SELECT REMIT-FILE ASSIGN TO 'REMITFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REMIT-FS.
+           SELECT PAYMENT-HISTORY ASSIGN TO 'PAYHIST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAYHIST-FS.
+           SELECT OPEN-BALANCE-FILE ASSIGN TO 'OPENBAL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OPENBAL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BILLING-INPUT.
+       01  BILL-IN-REC               PIC X(200).
+
+       FD REMIT-FILE.
+       01  REMIT-REC.
+           05  RM-CUST-ID            PIC X(10).
+           05  RM-PAYMENT-AMT        PIC 9(9)V99.
+           05  RM-PAYMENT-DT         PIC X(10).
+
+       FD PAYMENT-HISTORY.
+       01  PAY-HIST-REC              PIC X(200).
+
+       FD OPEN-BALANCE-FILE.
+       01  OPEN-BAL-REC              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-BILL-FS            PIC XX.
+           05  WS-REMIT-FS           PIC XX.
+           05  WS-PAYHIST-FS         PIC XX.
+           05  WS-OPENBAL-FS         PIC XX.
+
+       01  WS-EOF-FLAGS.
+           05  WS-BILL-EOF-FLAG      PIC X VALUE 'N'.
+               88  BILL-EOF          VALUE 'Y'.
+           05  WS-REMIT-EOF-FLAG     PIC X VALUE 'N'.
+               88  REMIT-EOF         VALUE 'Y'.
+
+       01  WS-BILL-FIELDS.
+           05  WS-BILL-CUST-ID       PIC X(10).
+           05  WS-BILL-CUST-NAME     PIC X(30).
+           05  WS-BILL-SUBTOTAL      PIC 9(9)V99.
+           05  WS-BILL-PENALTY       PIC 9(9)V99.
+           05  WS-BILL-TOTAL-DUE     PIC 9(9)V99.
+           05  WS-BILL-DT            PIC X(10).
+
+       01  WS-BALANCE-DUE            PIC 9(9)V99.
+       01  WS-SIGNED-BALANCE         PIC S9(9)V99.
+       01  WS-OVERPAYMENT-AMT        PIC 9(9)V99.
+
+       01  WS-COUNTERS.
+           05  WS-INVOICES-READ      PIC 9(6) VALUE 0.
+           05  WS-PAYMENTS-READ      PIC 9(6) VALUE 0.
+           05  WS-PAYMENTS-APPLIED   PIC 9(6) VALUE 0.
+           05  WS-UNMATCHED-PAYMENTS PIC 9(6) VALUE 0.
+           05  WS-UNPAID-INVOICES    PIC 9(6) VALUE 0.
+
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *===============================================================*
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-RECORDS
+               UNTIL BILL-EOF AND REMIT-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BILLING-INPUT
+                       REMIT-FILE
+                OUTPUT PAYMENT-HISTORY
+                       OPEN-BALANCE-FILE
+           PERFORM 1100-READ-BILL
+           PERFORM 1200-READ-REMIT.
+
+       1100-READ-BILL.
+           READ BILLING-INPUT
+               AT END
+                   SET BILL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INVOICES-READ
+                   PERFORM 1150-PARSE-BILL-REC
+           END-READ.
+
+       1150-PARSE-BILL-REC.
+           UNSTRING BILL-IN-REC DELIMITED BY ','
+               INTO WS-BILL-CUST-ID
+                    WS-BILL-CUST-NAME
+                    WS-BILL-SUBTOTAL
+                    WS-BILL-PENALTY
+                    WS-BILL-TOTAL-DUE
+                    WS-BILL-DT.
+
+       1200-READ-REMIT.
+           READ REMIT-FILE
+               AT END
+                   SET REMIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PAYMENTS-READ
+           END-READ.
+
+       2000-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN BILL-EOF
+                   PERFORM 2300-WRITE-UNMATCHED-PAYMENT
+                   PERFORM 1200-READ-REMIT
+               WHEN REMIT-EOF
+                   PERFORM 2200-WRITE-UNPAID
+                   PERFORM 1100-READ-BILL
+               WHEN WS-BILL-CUST-ID = RM-CUST-ID
+                   PERFORM 2100-APPLY-PAYMENT
+                   PERFORM 1100-READ-BILL
+                   PERFORM 1200-READ-REMIT
+               WHEN WS-BILL-CUST-ID < RM-CUST-ID
+                   PERFORM 2200-WRITE-UNPAID
+                   PERFORM 1100-READ-BILL
+               WHEN OTHER
+                   PERFORM 2300-WRITE-UNMATCHED-PAYMENT
+                   PERFORM 1200-READ-REMIT
+           END-EVALUATE.
+
+       2100-APPLY-PAYMENT.
+      *    WS-BALANCE-DUE is unsigned, so the subtraction has to be
+      *    done in a signed field first - an overpayment would
+      *    otherwise come out of COMPUTE with its sign silently
+      *    dropped and look like a PARTIAL balance still owed instead
+      *    of a credit.
+           MOVE 0 TO WS-OVERPAYMENT-AMT
+           COMPUTE WS-SIGNED-BALANCE =
+                   WS-BILL-TOTAL-DUE - RM-PAYMENT-AMT
+           IF WS-SIGNED-BALANCE < 0
+               MOVE 0 TO WS-BALANCE-DUE
+               COMPUTE WS-OVERPAYMENT-AMT = WS-SIGNED-BALANCE * -1
+               STRING WS-BILL-CUST-ID  DELIMITED SIZE
+                      ',' DELIMITED SIZE
+                      RM-PAYMENT-AMT   DELIMITED SIZE
+                      ',' DELIMITED SIZE
+                      RM-PAYMENT-DT    DELIMITED SIZE
+                      ',OVERPAID,' DELIMITED SIZE
+                      WS-OVERPAYMENT-AMT DELIMITED SIZE
+                   INTO PAY-HIST-REC
+           ELSE IF WS-SIGNED-BALANCE = 0
+               MOVE 0 TO WS-BALANCE-DUE
+               STRING WS-BILL-CUST-ID  DELIMITED SIZE
+                      ',' DELIMITED SIZE
+                      RM-PAYMENT-AMT   DELIMITED SIZE
+                      ',' DELIMITED SIZE
+                      RM-PAYMENT-DT    DELIMITED SIZE
+                      ',PAID' DELIMITED SIZE
+                   INTO PAY-HIST-REC
+           ELSE
+               MOVE WS-SIGNED-BALANCE TO WS-BALANCE-DUE
+               STRING WS-BILL-CUST-ID  DELIMITED SIZE
+                      ',' DELIMITED SIZE
+                      RM-PAYMENT-AMT   DELIMITED SIZE
+                      ',' DELIMITED SIZE
+                      RM-PAYMENT-DT    DELIMITED SIZE
+                      ',PARTIAL,' DELIMITED SIZE
+                      WS-BALANCE-DUE   DELIMITED SIZE
+                   INTO PAY-HIST-REC
+           END-IF
+           WRITE PAY-HIST-REC
+           ADD 1 TO WS-PAYMENTS-APPLIED
+           IF WS-BALANCE-DUE > 0
+               PERFORM 2400-WRITE-OPEN-BALANCE
+           END-IF.
+
+       2200-WRITE-UNPAID.
+           MOVE WS-BILL-TOTAL-DUE TO WS-BALANCE-DUE
+           STRING WS-BILL-CUST-ID     DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-BILL-TOTAL-DUE   DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-BILL-DT          DELIMITED SIZE
+                  ',OPEN' DELIMITED SIZE
+               INTO PAY-HIST-REC
+           WRITE PAY-HIST-REC
+           ADD 1 TO WS-UNPAID-INVOICES
+           PERFORM 2400-WRITE-OPEN-BALANCE.
+
+       2300-WRITE-UNMATCHED-PAYMENT.
+           STRING RM-CUST-ID          DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  RM-PAYMENT-AMT      DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  RM-PAYMENT-DT       DELIMITED SIZE
+                  ',UNMATCHED-NO-INVOICE' DELIMITED SIZE
+               INTO PAY-HIST-REC
+           WRITE PAY-HIST-REC
+           ADD 1 TO WS-UNMATCHED-PAYMENTS.
+
+       2400-WRITE-OPEN-BALANCE.
+           STRING WS-BILL-CUST-ID     DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-BILL-CUST-NAME   DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-BALANCE-DUE      DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-BILL-DT          DELIMITED SIZE
+               INTO OPEN-BAL-REC
+           WRITE OPEN-BAL-REC.
+
+       9000-FINALIZE.
+           CLOSE BILLING-INPUT
+                 REMIT-FILE
+                 PAYMENT-HISTORY
+                 OPEN-BALANCE-FILE
+           DISPLAY 'INVOICES READ:       ' WS-INVOICES-READ
+           DISPLAY 'PAYMENTS READ:       ' WS-PAYMENTS-READ
+           DISPLAY 'PAYMENTS APPLIED:    ' WS-PAYMENTS-APPLIED
+           DISPLAY 'UNMATCHED PAYMENTS:  ' WS-UNMATCHED-PAYMENTS
+           DISPLAY 'UNPAID INVOICES:     ' WS-UNPAID-INVOICES.
