@@ -15,11 +15,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CR-CUST-ID
                FILE STATUS IS WS-CUST-FS.
            SELECT RATE-FILE ASSIGN TO 'RATEFILE'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS RT-RATE-KEY
                FILE STATUS IS WS-RATE-FS.
            SELECT BILLING-OUTPUT ASSIGN TO 'BILLOUT'
@@ -28,6 +30,24 @@
            SELECT ERROR-LOG ASSIGN TO 'ERRLOG'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ERR-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FS.
+           SELECT BALANCE-REPORT ASSIGN TO 'BALRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-FS.
+           SELECT INVOICE-FILE ASSIGN TO 'INVOICE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INV-FS.
+           SELECT GL-FEED-FILE ASSIGN TO 'GLFEED'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FS.
+           SELECT SUSPENSE-FILE ASSIGN TO 'SUSPFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FS.
+           SELECT PARM-FILE ASSIGN TO 'PARMFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,6 +64,54 @@
        FD ERROR-LOG.
        01  ERR-LOG-REC               PIC X(200).
 
+       FD CHECKPOINT-FILE.
+       01  CHKPT-REC.
+           05  CHKPT-CUST-ID         PIC X(10).
+           05  CHKPT-RECORDS-READ    PIC 9(6).
+           05  CHKPT-RECORDS-BILLED  PIC 9(6).
+           05  CHKPT-RECORDS-ERROR   PIC 9(6).
+           05  CHKPT-GL-BASE-TOTAL      PIC 9(9)V99.
+           05  CHKPT-GL-TIER2-TOTAL     PIC 9(9)V99.
+           05  CHKPT-GL-TIER3-TOTAL     PIC 9(9)V99.
+           05  CHKPT-GL-PENALTY-TOTAL   PIC 9(9)V99.
+           05  CHKPT-GL-REVENUE-TOTAL   PIC 9(9)V99.
+
+       FD BALANCE-REPORT.
+       01  BAL-RPT-REC               PIC X(80).
+
+       FD INVOICE-FILE.
+       01  INV-LINE                  PIC X(132).
+
+       FD GL-FEED-FILE.
+       01  GL-REC.
+           05  GL-ACCOUNT-CODE       PIC X(4).
+           05  FILLER                PIC X.
+           05  GL-DR-CR              PIC X(2).
+           05  FILLER                PIC X.
+           05  GL-AMOUNT             PIC 9(9)V99.
+           05  FILLER                PIC X.
+           05  GL-DESCRIPTION        PIC X(30).
+
+       FD SUSPENSE-FILE.
+      *    Holds correctable customer records byte-for-byte (same
+      *    layout as CUST-REC) plus the error that suspended them, so
+      *    a correction program can fix the field and resubmit the
+      *    record into CUSTOMER-FILE instead of the error being a
+      *    dead end in ERROR-LOG.
+       01  SUSPENSE-REC.
+           05  SUSP-ORIGINAL-REC     PIC X(105).
+           05  SUSP-ERR-CODE         PIC 9(4).
+           05  FILLER                PIC X VALUE SPACE.
+           05  SUSP-ERR-MSG          PIC X(50).
+
+       FD PARM-FILE.
+      *    Optional ad hoc/backdated billing period override. Absent
+      *    or empty means "bill as of today" (the old behavior);
+      *    present with a non-zero date means run the billing period
+      *    as of that date instead, e.g. to rerun a prior month.
+       01  PARM-REC.
+           05  PARM-BILLING-DT       PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FILE-STATUS.
@@ -51,6 +119,12 @@
            05  WS-RATE-FS            PIC XX.
            05  WS-BILL-FS            PIC XX.
            05  WS-ERR-FS             PIC XX.
+           05  WS-CHKPT-FS           PIC XX.
+           05  WS-BAL-FS             PIC XX.
+           05  WS-INV-FS             PIC XX.
+           05  WS-GL-FS              PIC XX.
+           05  WS-SUSP-FS            PIC XX.
+           05  WS-PARM-FS            PIC XX.
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG           PIC X VALUE 'N'.
@@ -63,20 +137,36 @@
                88  CUST-ACTIVE       VALUE 'A'.
                88  CUST-SUSPENDED    VALUE 'S'.
                88  CUST-CLOSED       VALUE 'C'.
+           05  WS-CUST-USAGE-AMT     PIC 9(7)V99.
+           05  WS-CUST-DAYS-OVERDUE  PIC 9(4).
+           05  WS-CUST-LATE-FEE-PCT  PIC 9V9(4).
+           05  WS-CUST-PLAN-CODE     PIC X(5).
+           05  WS-CUST-DISPUTE-FLAG  PIC X.
+               88  CUST-DISPUTE-HOLD VALUE 'Y'.
+           05  WS-CUST-ADDRESS       PIC X(40).
 
        01  WS-USAGE-DATA.
            05  WS-USAGE-AMT          PIC 9(7)V99.
 
        01  WS-RATE-DATA.
+           05  WS-RATE-KEY.
+               10  WS-RATE-PLAN-CODE     PIC X(5).
+               10  WS-RATE-EFFECTIVE-DT  PIC 9(8).
            05  WS-BASE-RATE          PIC 9(3)V9(4).
            05  WS-TIER2-THRESHOLD    PIC 9(7)V99.
            05  WS-TIER2-RATE         PIC 9(3)V9(4).
            05  WS-TIER3-THRESHOLD    PIC 9(7)V99.
            05  WS-TIER3-RATE         PIC 9(3)V9(4).
 
+       01  WS-RATE-FLAGS.
+           05  WS-RATE-FOUND-FLAG    PIC X VALUE 'N'.
+               88  RATE-FOUND        VALUE 'Y'.
+
        01  WS-PAYMENT-DATA.
            05  WS-DAYS-OVERDUE       PIC 9(4).
            05  WS-LATE-FEE-PCT       PIC 9V9(4).
+           05  WS-DISPUTE-FLAG       PIC X.
+               88  DISPUTE-HOLD      VALUE 'Y'.
 
        01  WS-CALC-FIELDS.
            05  WS-BASE-CHARGES       PIC 9(9)V99.
@@ -87,6 +177,13 @@
            05  WS-TOTAL-DUE          PIC 9(9)V99.
 
        01  WS-BILLING-DT             PIC X(10).
+       01  WS-BILLING-DT-NUM         PIC 9(8).
+
+      *    Sized to the full 9-integer-digit range of the PIC 9(9)V99
+      *    charge fields moved into it - a picture with fewer integer
+      *    positions would silently truncate the high-order digits of
+      *    any large bill (MOVE has no ON SIZE ERROR).
+       01  WS-INV-AMOUNT-ED          PIC $ZZ,ZZZ,ZZZ,ZZ9.99.
 
        01  WS-COUNTERS.
            05  WS-RECORDS-READ       PIC 9(6) VALUE 0.
@@ -94,7 +191,55 @@
            05  WS-RECORDS-ERROR      PIC 9(6) VALUE 0.
 
        01  WS-ERR-CODE               PIC 9(4).
+           88  CORRECTABLE-ERROR     VALUES 1003, 1004.
        01  WS-ERR-MSG                PIC X(50).
+       01  WS-ERR-SEVERITY           PIC X.
+           88  ERR-FATAL             VALUE 'F'.
+           88  ERR-WARNING           VALUE 'W'.
+
+       01  WS-BALANCE-FIELDS.
+           05  WS-RECORDS-ACCOUNTED  PIC 9(6).
+           05  WS-BALANCE-STATUS     PIC X(11).
+
+       01  WS-SEEN-CUSTOMERS.
+      *    Sized past req 002's 60,000-customer example with headroom
+      *    for growth; 3200-REMEMBER-CUSTOMER still guards the bound so
+      *    a larger file can't write past the table's declared end.
+           05  WS-SEEN-COUNT         PIC 9(6) VALUE 0.
+           05  WS-SEEN-ID OCCURS 100000 TIMES
+                   INDEXED BY WS-SEEN-IDX  PIC X(10).
+
+       01  WS-DUP-FLAG               PIC X VALUE 'N'.
+           88  DUP-FOUND             VALUE 'Y'.
+
+       01  WS-GL-TOTALS.
+           05  WS-GL-BASE-TOTAL      PIC 9(9)V99 VALUE 0.
+           05  WS-GL-TIER2-TOTAL     PIC 9(9)V99 VALUE 0.
+           05  WS-GL-TIER3-TOTAL     PIC 9(9)V99 VALUE 0.
+           05  WS-GL-PENALTY-TOTAL   PIC 9(9)V99 VALUE 0.
+           05  WS-GL-REVENUE-TOTAL   PIC 9(9)V99 VALUE 0.
+
+       COPY MSGMACRO.
+
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(6) VALUE 500.
+
+       01  WS-CHECKPOINT-DATA.
+           05  WS-CHKPT-CUST-ID          PIC X(10) VALUE SPACES.
+           05  WS-CHKPT-RECORDS-READ     PIC 9(6) VALUE 0.
+           05  WS-CHKPT-RECORDS-BILLED   PIC 9(6) VALUE 0.
+           05  WS-CHKPT-RECORDS-ERROR    PIC 9(6) VALUE 0.
+           05  WS-CHKPT-GL-BASE-TOTAL    PIC 9(9)V99 VALUE 0.
+           05  WS-CHKPT-GL-TIER2-TOTAL   PIC 9(9)V99 VALUE 0.
+           05  WS-CHKPT-GL-TIER3-TOTAL   PIC 9(9)V99 VALUE 0.
+           05  WS-CHKPT-GL-PENALTY-TOTAL PIC 9(9)V99 VALUE 0.
+           05  WS-CHKPT-GL-REVENUE-TOTAL PIC 9(9)V99 VALUE 0.
+
+       01  WS-RESTART-FLAGS.
+           05  WS-RESTART-MODE-FLAG  PIC X VALUE 'N'.
+               88  RESTART-MODE      VALUE 'Y'.
+           05  WS-PAST-CHKPT-FLAG    PIC X VALUE 'Y'.
+               88  PAST-CHECKPOINT       VALUE 'Y'.
+               88  NOT-YET-AT-CHECKPOINT VALUE 'N'.
 
       *===============================================================*
        PROCEDURE DIVISION.
@@ -108,52 +253,224 @@
            STOP RUN.
 
        1000-INITIALIZE.
-           OPEN INPUT  CUSTOMER-FILE
-                       RATE-FILE
-                OUTPUT BILLING-OUTPUT
-                       ERROR-LOG
-           ACCEPT WS-BILLING-DT FROM DATE YYYYMMDD
-           PERFORM 1100-LOAD-RATES.
+           PERFORM 1010-LOAD-BILLING-DATE
+           MOVE WS-BILLING-DT-NUM TO WS-BILLING-DT
+           PERFORM 1050-LOAD-CHECKPOINT
+           PERFORM 1060-OPEN-RUN-FILES.
+
+       1010-LOAD-BILLING-DATE.
+           ACCEPT WS-BILLING-DT-NUM FROM DATE YYYYMMDD
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-PARM-FS = '00' AND PARM-BILLING-DT NOT = 0
+                   MOVE PARM-BILLING-DT TO WS-BILLING-DT-NUM
+                   DISPLAY 'BACKDATED BILLING PERIOD: '
+                       WS-BILLING-DT-NUM
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+
+       1050-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FS = '00'
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-DATA
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHKPT-CUST-ID NOT = SPACES
+                   SET RESTART-MODE TO TRUE
+                   SET NOT-YET-AT-CHECKPOINT TO TRUE
+                   MOVE WS-CHKPT-RECORDS-READ   TO WS-RECORDS-READ
+                   MOVE WS-CHKPT-RECORDS-BILLED TO WS-RECORDS-BILLED
+                   MOVE WS-CHKPT-RECORDS-ERROR  TO WS-RECORDS-ERROR
+                   MOVE WS-CHKPT-GL-BASE-TOTAL    TO WS-GL-BASE-TOTAL
+                   MOVE WS-CHKPT-GL-TIER2-TOTAL   TO WS-GL-TIER2-TOTAL
+                   MOVE WS-CHKPT-GL-TIER3-TOTAL   TO WS-GL-TIER3-TOTAL
+                   MOVE WS-CHKPT-GL-PENALTY-TOTAL TO WS-GL-PENALTY-TOTAL
+                   MOVE WS-CHKPT-GL-REVENUE-TOTAL TO WS-GL-REVENUE-TOTAL
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT CUSTOMER: '
+                       WS-CHKPT-CUST-ID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1060-OPEN-RUN-FILES.
+      *    The counters and the checkpoint customer ID are only good for
+      *    something if the output files they describe are also carried
+      *    forward - OPEN OUTPUT truncates a sequential file, so a
+      *    restart has to OPEN EXTEND these instead or it destroys every
+      *    invoice/error/GL/suspense record the aborted run already wrote
+      *    before the checkpoint. CHECKPOINT-FILE itself is rewritten
+      *    fresh each time regardless (2200-WRITE-CHECKPOINT), and
+      *    CUSTOMER-FILE/RATE-FILE are read-only either way.
+           OPEN INPUT CUSTOMER-FILE
+                      RATE-FILE
+           IF RESTART-MODE
+               OPEN EXTEND BILLING-OUTPUT
+                           ERROR-LOG
+                           INVOICE-FILE
+                           GL-FEED-FILE
+                           SUSPENSE-FILE
+           ELSE
+               OPEN OUTPUT BILLING-OUTPUT
+                           ERROR-LOG
+                           INVOICE-FILE
+                           GL-FEED-FILE
+                           SUSPENSE-FILE
+           END-IF.
 
        1100-LOAD-RATES.
-           READ RATE-FILE INTO WS-RATE-DATA
-               KEY IS RT-RATE-KEY
+      *    RATE-FILE carries one record per plan per rate change, so
+      *    the lookup positions on the newest RT-EFFECTIVE-DT that is
+      *    not after the billing date, then confirms that record is
+      *    still for this plan code (START can land on the prior
+      *    plan's last rate if this plan has none effective yet).
+           MOVE 'N' TO WS-RATE-FOUND-FLAG
+           MOVE WS-CUST-PLAN-CODE TO RT-PLAN-CODE
+           MOVE WS-BILLING-DT-NUM TO RT-EFFECTIVE-DT
+           START RATE-FILE KEY IS <= RT-RATE-KEY
                INVALID KEY
-                   DISPLAY 'RATE TABLE LOAD FAILED'
-                   STOP RUN.
+                   MOVE 1003 TO WS-ERR-CODE
+                   PERFORM 8050-LOOKUP-ERR-MSG
+                   PERFORM 8000-LOG-ERROR
+               NOT INVALID KEY
+                   PERFORM 1150-READ-EFFECTIVE-RATE
+           END-START.
+
+       1150-READ-EFFECTIVE-RATE.
+           READ RATE-FILE NEXT RECORD INTO WS-RATE-DATA
+               AT END
+                   MOVE 1003 TO WS-ERR-CODE
+                   PERFORM 8050-LOOKUP-ERR-MSG
+                   PERFORM 8000-LOG-ERROR
+               NOT AT END
+                   IF WS-RATE-PLAN-CODE = WS-CUST-PLAN-CODE
+                       SET RATE-FOUND TO TRUE
+                   ELSE
+                       MOVE 1003 TO WS-ERR-CODE
+                       PERFORM 8050-LOOKUP-ERR-MSG
+                       PERFORM 8000-LOG-ERROR
+                   END-IF
+           END-READ.
 
        2000-PROCESS-CUSTOMERS.
            READ CUSTOMER-FILE INTO WS-CUSTOMER-DATA
                AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
-                   ADD 1 TO WS-RECORDS-READ
-                   PERFORM 3000-VALIDATE-CUSTOMER
+                   MOVE WS-CUST-USAGE-AMT     TO WS-USAGE-AMT
+                   MOVE WS-CUST-DAYS-OVERDUE  TO WS-DAYS-OVERDUE
+                   MOVE WS-CUST-LATE-FEE-PCT  TO WS-LATE-FEE-PCT
+                   MOVE WS-CUST-DISPUTE-FLAG  TO WS-DISPUTE-FLAG
+                   IF RESTART-MODE AND NOT-YET-AT-CHECKPOINT
+      *                Records up through the checkpoint were already
+      *                counted (and billed or errored) by the run that
+      *                wrote this checkpoint - WS-RECORDS-READ/BILLED/
+      *                ERROR were seeded from it in 1050-LOAD-CHECKPOINT,
+      *                so re-reading them here to find the checkpoint
+      *                customer must not add to those counts again.
+                       PERFORM 2050-SKIP-TO-CHECKPOINT
+                   ELSE
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 3000-VALIDATE-CUSTOMER
+                       PERFORM 2100-CHECKPOINT-IF-NEEDED
+                   END-IF
            END-READ.
 
+       2050-SKIP-TO-CHECKPOINT.
+           IF WS-CUST-ID = WS-CHKPT-CUST-ID
+               SET PAST-CHECKPOINT TO TRUE
+           END-IF.
+
+       2100-CHECKPOINT-IF-NEEDED.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CUST-ID TO CHKPT-CUST-ID
+           MOVE WS-RECORDS-READ   TO CHKPT-RECORDS-READ
+           MOVE WS-RECORDS-BILLED TO CHKPT-RECORDS-BILLED
+           MOVE WS-RECORDS-ERROR  TO CHKPT-RECORDS-ERROR
+           MOVE WS-GL-BASE-TOTAL    TO CHKPT-GL-BASE-TOTAL
+           MOVE WS-GL-TIER2-TOTAL   TO CHKPT-GL-TIER2-TOTAL
+           MOVE WS-GL-TIER3-TOTAL   TO CHKPT-GL-TIER3-TOTAL
+           MOVE WS-GL-PENALTY-TOTAL TO CHKPT-GL-PENALTY-TOTAL
+           MOVE WS-GL-REVENUE-TOTAL TO CHKPT-GL-REVENUE-TOTAL
+           WRITE CHKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
        3000-VALIDATE-CUSTOMER.
            IF WS-CUST-ID = SPACES
                MOVE 1001 TO WS-ERR-CODE
-               MOVE 'EMPTY CUSTOMER ID' TO WS-ERR-MSG
+               PERFORM 8050-LOOKUP-ERR-MSG
                PERFORM 8000-LOG-ERROR
            ELSE IF NOT CUST-ACTIVE
                MOVE 1002 TO WS-ERR-CODE
-               MOVE 'ACCOUNT NOT ACTIVE' TO WS-ERR-MSG
+               PERFORM 8050-LOOKUP-ERR-MSG
                PERFORM 8000-LOG-ERROR
            ELSE
-               PERFORM 4000-CALCULATE-BILLING
+               PERFORM 3100-CHECK-DUPLICATE
+               IF DUP-FOUND
+      *            Duplicate ID is FATAL, same as empty ID/inactive
+      *            account above - req 016's whole point was to keep a
+      *            duplicate from being billed twice, so it is logged
+      *            and this occurrence is left unbilled, not remembered.
+                   MOVE 1004 TO WS-ERR-CODE
+                   PERFORM 8050-LOOKUP-ERR-MSG
+                   PERFORM 8000-LOG-ERROR
+               ELSE
+                   PERFORM 3200-REMEMBER-CUSTOMER
+                   PERFORM 4000-CALCULATE-BILLING
+               END-IF
+           END-IF.
+
+       3100-CHECK-DUPLICATE.
+      *    CUSTOMER-FILE is keyed and unique since req 014's move to
+      *    an indexed master, so this should never actually trip in
+      *    normal operation - kept as a backstop in case the file is
+      *    ever rebuilt or reloaded with bad data.
+           MOVE 'N' TO WS-DUP-FLAG
+           SET WS-SEEN-IDX TO 1
+           PERFORM UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR DUP-FOUND
+               IF WS-SEEN-ID (WS-SEEN-IDX) = WS-CUST-ID
+                   SET DUP-FOUND TO TRUE
+               END-IF
+               SET WS-SEEN-IDX UP BY 1
+           END-PERFORM.
+
+       3200-REMEMBER-CUSTOMER.
+      *    Once the table is full, further customers simply aren't
+      *    remembered for the duplicate backstop rather than writing
+      *    past WS-SEEN-ID's declared end - this table is already a
+      *    backstop the keyed CUSTOMER-FILE isn't expected to need
+      *    (see 3100-CHECK-DUPLICATE), so degrading it past capacity is
+      *    acceptable; corrupting adjacent WORKING-STORAGE is not.
+           IF WS-SEEN-COUNT < 100000
+               ADD 1 TO WS-SEEN-COUNT
+               SET WS-SEEN-IDX TO WS-SEEN-COUNT
+               MOVE WS-CUST-ID TO WS-SEEN-ID (WS-SEEN-IDX)
            END-IF.
 
        4000-CALCULATE-BILLING.
            INITIALIZE WS-CALC-FIELDS
-           PERFORM 4100-CALC-BASE
-           PERFORM 4200-CALC-TIER2
-           PERFORM 4300-CALC-TIER3
-           ADD WS-BASE-CHARGES WS-TIER2-CHARGES
-               WS-TIER3-CHARGES GIVING WS-SUBTOTAL
-           PERFORM 5000-APPLY-PENALTY
-           ADD WS-SUBTOTAL WS-PENALTY GIVING WS-TOTAL-DUE
-           PERFORM 6000-WRITE-BILLING.
+           PERFORM 1100-LOAD-RATES
+           IF RATE-FOUND
+               PERFORM 4100-CALC-BASE
+               PERFORM 4200-CALC-TIER2
+               PERFORM 4300-CALC-TIER3
+               ADD WS-BASE-CHARGES WS-TIER2-CHARGES
+                   WS-TIER3-CHARGES GIVING WS-SUBTOTAL
+               PERFORM 5000-APPLY-PENALTY
+               ADD WS-SUBTOTAL WS-PENALTY GIVING WS-TOTAL-DUE
+               PERFORM 6000-WRITE-BILLING
+               PERFORM 6100-WRITE-INVOICE
+           END-IF.
 
        4100-CALC-BASE.
            IF WS-USAGE-AMT <= WS-TIER2-THRESHOLD
@@ -185,8 +502,13 @@
            END-IF.
 
        5000-APPLY-PENALTY.
+      *    A customer under dispute hold does not accrue a late
+      *    penalty while the disputed charge is being worked, even
+      *    if they are also past due.
            MOVE 0 TO WS-PENALTY
-           IF WS-DAYS-OVERDUE > 30
+           IF DISPUTE-HOLD
+               CONTINUE
+           ELSE IF WS-DAYS-OVERDUE > 30
                COMPUTE WS-PENALTY =
                    WS-SUBTOTAL * WS-LATE-FEE-PCT
                IF WS-DAYS-OVERDUE > 90
@@ -195,6 +517,7 @@
                            WS-SUBTOTAL * 0.25
                    END-IF
                END-IF
+           END-IF
            END-IF.
 
        6000-WRITE-BILLING.
@@ -211,7 +534,88 @@
                   WS-BILLING-DT DELIMITED SIZE
                INTO BILL-OUT-REC
            WRITE BILL-OUT-REC
-           ADD 1 TO WS-RECORDS-BILLED.
+           ADD 1 TO WS-RECORDS-BILLED
+           ADD WS-BASE-CHARGES  TO WS-GL-BASE-TOTAL
+           ADD WS-TIER2-CHARGES TO WS-GL-TIER2-TOTAL
+           ADD WS-TIER3-CHARGES TO WS-GL-TIER3-TOTAL
+           ADD WS-PENALTY       TO WS-GL-PENALTY-TOTAL
+           ADD WS-TOTAL-DUE     TO WS-GL-REVENUE-TOTAL.
+
+       6100-WRITE-INVOICE.
+      *    Print-image invoice built from the same charges computed
+      *    for BILL-OUT-REC's CSV line - just formatted for a human
+      *    to read instead of for the payment-posting program.
+           MOVE SPACES TO INV-LINE
+           STRING 'INVOICE FOR: ' DELIMITED SIZE
+                  WS-CUST-NAME DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE SPACES TO INV-LINE
+           STRING 'CUSTOMER ID: ' DELIMITED SIZE
+                  WS-CUST-ID DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE SPACES TO INV-LINE
+           STRING 'ADDRESS:     ' DELIMITED SIZE
+                  WS-CUST-ADDRESS DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE SPACES TO INV-LINE
+           STRING 'BILLING DATE: ' DELIMITED SIZE
+                  WS-BILLING-DT DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE SPACES TO INV-LINE
+           WRITE INV-LINE
+
+           MOVE WS-BASE-CHARGES TO WS-INV-AMOUNT-ED
+           MOVE SPACES TO INV-LINE
+           STRING '  BASE CHARGES:  ' DELIMITED SIZE
+                  WS-INV-AMOUNT-ED DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE WS-TIER2-CHARGES TO WS-INV-AMOUNT-ED
+           MOVE SPACES TO INV-LINE
+           STRING '  TIER 2 CHARGES: ' DELIMITED SIZE
+                  WS-INV-AMOUNT-ED DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE WS-TIER3-CHARGES TO WS-INV-AMOUNT-ED
+           MOVE SPACES TO INV-LINE
+           STRING '  TIER 3 CHARGES: ' DELIMITED SIZE
+                  WS-INV-AMOUNT-ED DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE WS-SUBTOTAL TO WS-INV-AMOUNT-ED
+           MOVE SPACES TO INV-LINE
+           STRING '  SUBTOTAL:      ' DELIMITED SIZE
+                  WS-INV-AMOUNT-ED DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE WS-PENALTY TO WS-INV-AMOUNT-ED
+           MOVE SPACES TO INV-LINE
+           STRING '  LATE PENALTY:  ' DELIMITED SIZE
+                  WS-INV-AMOUNT-ED DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE WS-TOTAL-DUE TO WS-INV-AMOUNT-ED
+           MOVE SPACES TO INV-LINE
+           STRING '  TOTAL DUE:     ' DELIMITED SIZE
+                  WS-INV-AMOUNT-ED DELIMITED SIZE
+               INTO INV-LINE
+           WRITE INV-LINE
+
+           MOVE SPACES TO INV-LINE
+           WRITE INV-LINE.
 
        8000-LOG-ERROR.
            STRING WS-CUST-ID DELIMITED SIZE
@@ -221,13 +625,161 @@
                   WS-ERR-MSG DELIMITED SIZE
                INTO ERR-LOG-REC
            WRITE ERR-LOG-REC
-           ADD 1 TO WS-RECORDS-ERROR.
+      *    Only a FATAL code leaves this customer unbilled, so only a
+      *    FATAL code counts against WS-RECORDS-ERROR - a WARNING is
+      *    logged here for the audit trail but still gets billed, and
+      *    counting it in both buckets would double-count the one record
+      *    read and break the READ = BILLED + ERROR balance check.
+           IF ERR-FATAL
+               ADD 1 TO WS-RECORDS-ERROR
+      *        A WARNING code (e.g. 1004) still gets billed this run
+      *        (3000-VALIDATE-CUSTOMER), so it must not also land in
+      *        SUSPENSE-FILE - resubmitting it from there would bill
+      *        the same customer a second time. Only a FATAL code,
+      *        which actually left the customer unbilled, belongs in
+      *        the correction/resubmit queue.
+               IF CORRECTABLE-ERROR
+                   PERFORM 8100-WRITE-SUSPENSE
+               END-IF
+           END-IF.
+
+       8100-WRITE-SUSPENSE.
+           MOVE SPACES TO SUSPENSE-REC
+           MOVE WS-CUSTOMER-DATA TO SUSP-ORIGINAL-REC
+           MOVE WS-ERR-CODE TO SUSP-ERR-CODE
+           MOVE WS-ERR-MSG TO SUSP-ERR-MSG
+           WRITE SUSPENSE-REC.
+
+       8050-LOOKUP-ERR-MSG.
+      *    Message text and severity come from the shared MSGMACRO
+      *    table so a code means the same thing in every program in
+      *    the shop. Default to FATAL if a code isn't in the table.
+           MOVE SPACES TO WS-ERR-MSG
+           MOVE 'F' TO WS-ERR-SEVERITY
+           SET WS-MSG-IDX TO 1
+           PERFORM UNTIL WS-MSG-IDX > WS-MSG-TABLE-COUNT
+               IF WS-MSG-CODE (WS-MSG-IDX) = WS-ERR-CODE
+                   MOVE WS-MSG-TEXT (WS-MSG-IDX) TO WS-ERR-MSG
+                   MOVE WS-MSG-SEVERITY (WS-MSG-IDX) TO WS-ERR-SEVERITY
+               END-IF
+               SET WS-MSG-IDX UP BY 1
+           END-PERFORM.
 
        9000-FINALIZE.
            CLOSE CUSTOMER-FILE
                  RATE-FILE
                  BILLING-OUTPUT
                  ERROR-LOG
+                 INVOICE-FILE
+                 SUSPENSE-FILE
+           PERFORM 9100-CLEAR-CHECKPOINT
+           PERFORM 9200-WRITE-BALANCE-REPORT
+      *    GL-FEED-FILE stays open (via 1060-OPEN-RUN-FILES) until after
+      *    9300-WRITE-GL-FEED writes to it - it was opened once up front
+      *    (OUTPUT or EXTEND depending on restart) so GL journal entries
+      *    keep the same restart-safe handling as the other output
+      *    files, so it cannot be closed here and reopened locally the
+      *    way 9200-WRITE-BALANCE-REPORT does for BALANCE-REPORT.
+           PERFORM 9300-WRITE-GL-FEED
+           CLOSE GL-FEED-FILE
            DISPLAY 'RECORDS READ:   ' WS-RECORDS-READ
            DISPLAY 'RECORDS BILLED: ' WS-RECORDS-BILLED
-           DISPLAY 'RECORDS ERROR:  ' WS-RECORDS-ERROR.
+           DISPLAY 'RECORDS ERROR:  ' WS-RECORDS-ERROR
+           DISPLAY 'BALANCE STATUS: ' WS-BALANCE-STATUS.
+
+       9100-CLEAR-CHECKPOINT.
+      *    Run reached end-of-file cleanly, so there is no restart
+      *    point to resume from next time - reset the checkpoint file.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9200-WRITE-BALANCE-REPORT.
+      *    Every customer read must end up either billed or logged as
+      *    an error - if the two don't add back up to the read count,
+      *    a record went missing somewhere in the run.
+           ADD WS-RECORDS-BILLED WS-RECORDS-ERROR
+               GIVING WS-RECORDS-ACCOUNTED
+           IF WS-RECORDS-ACCOUNTED = WS-RECORDS-READ
+               MOVE 'IN BALANCE' TO WS-BALANCE-STATUS
+           ELSE
+               MOVE 'OUT OF BAL' TO WS-BALANCE-STATUS
+           END-IF
+
+           OPEN OUTPUT BALANCE-REPORT
+           MOVE SPACES TO BAL-RPT-REC
+           STRING 'BILL-CALC RECONCILIATION REPORT - ' DELIMITED SIZE
+                  WS-BILLING-DT DELIMITED SIZE
+               INTO BAL-RPT-REC
+           WRITE BAL-RPT-REC
+
+           MOVE SPACES TO BAL-RPT-REC
+           STRING 'RECORDS READ:      ' DELIMITED SIZE
+                  WS-RECORDS-READ DELIMITED SIZE
+               INTO BAL-RPT-REC
+           WRITE BAL-RPT-REC
+
+           MOVE SPACES TO BAL-RPT-REC
+           STRING 'RECORDS BILLED:    ' DELIMITED SIZE
+                  WS-RECORDS-BILLED DELIMITED SIZE
+               INTO BAL-RPT-REC
+           WRITE BAL-RPT-REC
+
+           MOVE SPACES TO BAL-RPT-REC
+           STRING 'RECORDS ERROR:     ' DELIMITED SIZE
+                  WS-RECORDS-ERROR DELIMITED SIZE
+               INTO BAL-RPT-REC
+           WRITE BAL-RPT-REC
+
+           MOVE SPACES TO BAL-RPT-REC
+           STRING 'RECORDS ACCOUNTED: ' DELIMITED SIZE
+                  WS-RECORDS-ACCOUNTED DELIMITED SIZE
+               INTO BAL-RPT-REC
+           WRITE BAL-RPT-REC
+
+           MOVE SPACES TO BAL-RPT-REC
+           STRING 'BALANCE STATUS:    ' DELIMITED SIZE
+                  WS-BALANCE-STATUS DELIMITED SIZE
+               INTO BAL-RPT-REC
+           WRITE BAL-RPT-REC
+
+           CLOSE BALANCE-REPORT.
+
+       9300-WRITE-GL-FEED.
+      *    One journal entry set per run: a debit to Accounts
+      *    Receivable for total revenue billed, balanced by credits to
+      *    each revenue account it came from. Account codes match the
+      *    shop's chart of accounts.
+           MOVE SPACES TO GL-REC
+           MOVE '1200' TO GL-ACCOUNT-CODE
+           MOVE 'DR' TO GL-DR-CR
+           MOVE WS-GL-REVENUE-TOTAL TO GL-AMOUNT
+           MOVE 'ACCOUNTS RECEIVABLE' TO GL-DESCRIPTION
+           WRITE GL-REC
+
+           MOVE SPACES TO GL-REC
+           MOVE '4100' TO GL-ACCOUNT-CODE
+           MOVE 'CR' TO GL-DR-CR
+           MOVE WS-GL-BASE-TOTAL TO GL-AMOUNT
+           MOVE 'BASE USAGE REVENUE' TO GL-DESCRIPTION
+           WRITE GL-REC
+
+           MOVE SPACES TO GL-REC
+           MOVE '4200' TO GL-ACCOUNT-CODE
+           MOVE 'CR' TO GL-DR-CR
+           MOVE WS-GL-TIER2-TOTAL TO GL-AMOUNT
+           MOVE 'TIER 2 USAGE REVENUE' TO GL-DESCRIPTION
+           WRITE GL-REC
+
+           MOVE SPACES TO GL-REC
+           MOVE '4300' TO GL-ACCOUNT-CODE
+           MOVE 'CR' TO GL-DR-CR
+           MOVE WS-GL-TIER3-TOTAL TO GL-AMOUNT
+           MOVE 'TIER 3 USAGE REVENUE' TO GL-DESCRIPTION
+           WRITE GL-REC
+
+           MOVE SPACES TO GL-REC
+           MOVE '4900' TO GL-ACCOUNT-CODE
+           MOVE 'CR' TO GL-DR-CR
+           MOVE WS-GL-PENALTY-TOTAL TO GL-AMOUNT
+           MOVE 'LATE FEE REVENUE' TO GL-DESCRIPTION
+           WRITE GL-REC.
