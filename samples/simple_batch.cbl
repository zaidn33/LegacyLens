@@ -4,9 +4,10 @@
       * DATE:       1998-11-20
       *---------------------------------------------------------------*
       * Simple Employee Bonus Calculation Batch Program.
-      * Processes a sequential file of employee records, calculates
-      * a simple bonus, and writes an output report.
-      * No nested performs or complex loops.
+      * Processes a sequential file of employee records, validates
+      * each one, calculates a table-driven service bonus, and writes
+      * an output report. Bad records fall out to ERROR-LOG instead
+      * of being billed.
       *===============================================================*
 
        IDENTIFICATION DIVISION.
@@ -19,6 +20,11 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT RPT-FILE ASSIGN TO 'RPTFILE'
                ORGANIZATION IS SEQUENTIAL.
+           SELECT BONUS-TABLE-FILE ASSIGN TO 'BONUSTBL'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERROR-LOG ASSIGN TO 'ERRLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,59 +33,205 @@
        01  EMP-REC.
            05  EMP-ID              PIC X(5).
            05  EMP-NAME            PIC X(20).
-           05  EMP-BASE-SALARY     PIC 9(6)V99.
+           05  EMP-BASE-SALARY     PIC S9(6)V99.
            05  EMP-YEARS-SERVICE   PIC 9(2).
 
        FD RPT-FILE.
        01  RPT-REC.
+           05  RPT-REC-TYPE        PIC X VALUE 'D'.
            05  RPT-EMP-ID          PIC X(5).
            05  FILLER              PIC X(2) VALUE SPACES.
            05  RPT-BONUS-AMT       PIC 9(6)V99.
            05  FILLER              PIC X(2) VALUE SPACES.
            05  RPT-TOTAL-COMP      PIC 9(7)V99.
 
+       01  RPT-TRAILER-REC.
+           05  TRL-REC-TYPE        PIC X VALUE 'T'.
+           05  TRL-HEADCOUNT       PIC 9(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  TRL-TOTAL-BONUS     PIC 9(9)V99.
+           05  FILLER              PIC X VALUE SPACE.
+           05  TRL-TOTAL-COMP      PIC 9(10)V99.
+
+       FD BONUS-TABLE-FILE.
+       01  BONUS-TABLE-REC.
+           05  BT-MIN-YEARS        PIC 9(2).
+           05  BT-BONUS-PCT        PIC 9V9(4).
+
+       FD ERROR-LOG.
+       01  ERR-LOG-REC             PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01  WS-ERR-FS               PIC XX.
+
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
 
+       01  WS-BONUS-TBL-EOF-FLAG   PIC X VALUE 'N'.
+           88  BONUS-TBL-EOF       VALUE 'Y'.
+
+       01  WS-BONUS-TABLE-DATA.
+           05  WS-BONUS-TABLE-CNT  PIC 9(3) VALUE 0.
+           05  WS-BONUS-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-BT-IDX.
+               10  WS-BT-MIN-YEARS PIC 9(2).
+               10  WS-BT-BONUS-PCT PIC 9V9(4).
+
        01  WS-CALC-FIELDS.
            05  WS-BONUS            PIC 9(6)V99 VALUE 0.
            05  WS-TOTAL            PIC 9(7)V99 VALUE 0.
+           05  WS-BONUS-PCT        PIC 9V9(4) VALUE 0.
+
+       01  WS-SEEN-EMPLOYEES.
+           05  WS-SEEN-COUNT       PIC 9(6) VALUE 0.
+           05  WS-SEEN-ID OCCURS 10000 TIMES
+                   INDEXED BY WS-SEEN-IDX  PIC X(5).
+
+       01  WS-DUP-FLAG             PIC X VALUE 'N'.
+           88  DUP-FOUND           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ     PIC 9(6) VALUE 0.
+           05  WS-RECORDS-BILLED   PIC 9(6) VALUE 0.
+           05  WS-RECORDS-ERROR    PIC 9(6) VALUE 0.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-TOTAL-BONUS      PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-COMP       PIC 9(10)V99 VALUE 0.
+
+       01  WS-ERR-CODE             PIC 9(4).
+       01  WS-ERR-MSG              PIC X(50).
 
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0100-LOAD-BONUS-TABLE
+
            OPEN INPUT EMP-FILE
                OUTPUT RPT-FILE
+                      ERROR-LOG
 
            READ EMP-FILE
                AT END SET END-OF-FILE TO TRUE
            END-READ
 
            PERFORM UNTIL END-OF-FILE
-               MOVE 0 TO WS-BONUS
-               MOVE 0 TO WS-TOTAL
-
-               IF EMP-YEARS-SERVICE > 10
-                   COMPUTE WS-BONUS = EMP-BASE-SALARY * 0.15
-               ELSE
-                   IF EMP-YEARS-SERVICE > 5
-                       COMPUTE WS-BONUS = EMP-BASE-SALARY * 0.10
-                   ELSE
-                       COMPUTE WS-BONUS = EMP-BASE-SALARY * 0.05
-                   END-IF
-               END-IF
-
-               COMPUTE WS-TOTAL = EMP-BASE-SALARY + WS-BONUS
-
-               MOVE EMP-ID TO RPT-EMP-ID
-               MOVE WS-BONUS TO RPT-BONUS-AMT
-               MOVE WS-TOTAL TO RPT-TOTAL-COMP
-               WRITE RPT-REC
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 3000-VALIDATE-EMPLOYEE
 
                READ EMP-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM
 
-           CLOSE EMP-FILE RPT-FILE
+           PERFORM 9000-WRITE-TRAILER
+
+           CLOSE EMP-FILE RPT-FILE ERROR-LOG
            STOP RUN.
+
+       0100-LOAD-BONUS-TABLE.
+      *    Bonus-tier breakpoints/rates are maintained by HR in
+      *    BONUSTBL, sorted highest MIN-YEARS first, so the first
+      *    entry a scan matches is the richest tier that applies.
+           OPEN INPUT BONUS-TABLE-FILE
+           READ BONUS-TABLE-FILE
+               AT END SET BONUS-TBL-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL BONUS-TBL-EOF
+      *        Guard against BONUSTBL carrying more rows than the
+      *        declared 20-entry table - an unbounded ADD/MOVE here
+      *        would write past WS-BONUS-ENTRY's end and corrupt
+      *        adjacent WORKING-STORAGE instead of failing cleanly.
+               IF WS-BONUS-TABLE-CNT < 20
+                   ADD 1 TO WS-BONUS-TABLE-CNT
+                   SET WS-BT-IDX TO WS-BONUS-TABLE-CNT
+                   MOVE BT-MIN-YEARS TO WS-BT-MIN-YEARS (WS-BT-IDX)
+                   MOVE BT-BONUS-PCT TO WS-BT-BONUS-PCT (WS-BT-IDX)
+               END-IF
+               READ BONUS-TABLE-FILE
+                   AT END SET BONUS-TBL-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE BONUS-TABLE-FILE.
+
+       0200-LOOKUP-BONUS-PCT.
+           MOVE 0 TO WS-BONUS-PCT
+           SET WS-BT-IDX TO 1
+           PERFORM UNTIL WS-BT-IDX > WS-BONUS-TABLE-CNT
+                       OR WS-BONUS-PCT NOT = 0
+               IF EMP-YEARS-SERVICE >= WS-BT-MIN-YEARS (WS-BT-IDX)
+                   MOVE WS-BT-BONUS-PCT (WS-BT-IDX) TO WS-BONUS-PCT
+               END-IF
+               SET WS-BT-IDX UP BY 1
+           END-PERFORM.
+
+       3000-VALIDATE-EMPLOYEE.
+           IF EMP-ID = SPACES
+               MOVE 2001 TO WS-ERR-CODE
+               MOVE 'EMPTY EMPLOYEE ID' TO WS-ERR-MSG
+               PERFORM 8000-LOG-ERROR
+           ELSE IF EMP-BASE-SALARY < 0
+               MOVE 2002 TO WS-ERR-CODE
+               MOVE 'NEGATIVE BASE SALARY' TO WS-ERR-MSG
+               PERFORM 8000-LOG-ERROR
+           ELSE
+               PERFORM 3100-CHECK-DUPLICATE
+               IF DUP-FOUND
+                   MOVE 2003 TO WS-ERR-CODE
+                   MOVE 'DUPLICATE EMPLOYEE ID' TO WS-ERR-MSG
+                   PERFORM 8000-LOG-ERROR
+               ELSE
+                   PERFORM 3200-REMEMBER-EMPLOYEE
+                   PERFORM 4000-CALCULATE-BONUS
+               END-IF
+           END-IF.
+
+       3100-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FLAG
+           SET WS-SEEN-IDX TO 1
+           PERFORM UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR DUP-FOUND
+               IF WS-SEEN-ID (WS-SEEN-IDX) = EMP-ID
+                   SET DUP-FOUND TO TRUE
+               END-IF
+               SET WS-SEEN-IDX UP BY 1
+           END-PERFORM.
+
+       3200-REMEMBER-EMPLOYEE.
+           ADD 1 TO WS-SEEN-COUNT
+           SET WS-SEEN-IDX TO WS-SEEN-COUNT
+           MOVE EMP-ID TO WS-SEEN-ID (WS-SEEN-IDX).
+
+       4000-CALCULATE-BONUS.
+           MOVE 0 TO WS-BONUS
+           MOVE 0 TO WS-TOTAL
+
+           PERFORM 0200-LOOKUP-BONUS-PCT
+           COMPUTE WS-BONUS = EMP-BASE-SALARY * WS-BONUS-PCT
+           COMPUTE WS-TOTAL = EMP-BASE-SALARY + WS-BONUS
+
+           MOVE 'D' TO RPT-REC-TYPE
+           MOVE EMP-ID TO RPT-EMP-ID
+           MOVE WS-BONUS TO RPT-BONUS-AMT
+           MOVE WS-TOTAL TO RPT-TOTAL-COMP
+           WRITE RPT-REC
+           ADD 1 TO WS-RECORDS-BILLED
+           ADD WS-BONUS TO WS-TOTAL-BONUS
+           ADD WS-TOTAL TO WS-TOTAL-COMP.
+
+       9000-WRITE-TRAILER.
+      *    Control-total trailer so payroll can balance the run
+      *    against the GL feed without hand-adding every detail line.
+           MOVE 'T' TO TRL-REC-TYPE
+           MOVE WS-RECORDS-BILLED TO TRL-HEADCOUNT
+           MOVE WS-TOTAL-BONUS TO TRL-TOTAL-BONUS
+           MOVE WS-TOTAL-COMP TO TRL-TOTAL-COMP
+           WRITE RPT-TRAILER-REC.
+
+       8000-LOG-ERROR.
+           STRING EMP-ID DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-ERR-CODE DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-ERR-MSG DELIMITED SIZE
+               INTO ERR-LOG-REC
+           WRITE ERR-LOG-REC
+           ADD 1 TO WS-RECORDS-ERROR.
